@@ -1,5 +1,5 @@
 000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ            00010000
-000200* LAST UPDATE ON 9 Apr 2018 AT 16:12:16 BY  HOWARDT VERSION 01   *00020000
+000200* LAST UPDATE ON 8 Aug 2026 AT 09:00:00 BY  HOWARDT VERSION 01   *00020000
 000300 ID DIVISION.                                                     00030000
 000400 PROGRAM-ID. ACIFIBDT.                                            00040000
 000500 AUTHOR. TURETZKY--IBM PSD.                                       00050000
@@ -13,10 +13,11 @@
 001300               the load module in a dataset referenced in STEPLIB 00130000
 001400               or elsewhere in the module search order.           00140000
 001500                                                                  00150000
-001600               This program will convert all BDT/EDT structured   00160000
-001700               fields to NOPs containing the original structured  00170000
-001800               field, which will be turned back into BDT/EDT by   00180000
-001900               ACIFOBDT.                                          00190000
+001600               This program will convert all BDT/EDT, begin/end   00160000
+001650               page group, and begin/end resource group           00165000
+001700               structured fields to NOPs containing the original  00170000
+001800               structured field, which will be turned back into   00180000
+001900               the original field by ACIFOBDT.                    00190000
 002000                                                                  00200000
 002100                                                                  00210000
 002200 DATE-WRITTEN. 10 Dec 2000.                                       00220000
@@ -66,16 +67,41 @@
 005200 DATA DIVISION.                                                   00520000
 005300 WORKING-STORAGE SECTION.                                         00530000
 005400 77  PGMNAME                 PIC X(8) VALUE 'ACIFIBDT'.           00540000
-005500 77  ABND-PGM                PIC X(8) VALUE 'CEE3ABD'.            00550000
-005600 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.            00560000
+005500 77  ABND-PGM                PIC X(8) VALUE 'CEE3ABD' GLOBAL.     00550000
+005600 77  ABEND-CODE              PIC S9(9) BINARY VALUE 12 GLOBAL.    00560000
+005610 77  ABEND-REASON-CODE       PIC S9(9) BINARY VALUE ZERO GLOBAL.  00561000
+005620 77  ABEND-CLEANUP-CODE      PIC S9(9) BINARY VALUE ZERO GLOBAL.  00562000
 005700 77  AFPWRITE                PIC X(8) VALUE 'AFPWRITE'.           00570000
 005800* The following are values for positions and lengths of items     00580000
 005900* in the input lines.                                             00590000
 006000 77  REPT-LEN                PIC 9(4) BINARY VALUE 3.             00600000
 006100 77  DATE-LEN                PIC 9(4) BINARY VALUE 8.             00610000
-006200 77  PAGE-DISP               PIC ZZ,ZZ9.                          00620000
+006110 77  REPT-ID                 PIC X(3).                            00611000
+006120 77  EMBEDDED-RUN-DATE       PIC X(8).                            00612000
+006130 77  TODAY-DATE              PIC X(8).                            00613000
+006200 77  SF-DISP                 PIC Z,ZZZ,ZZ9.                       00620000
+006210 77  DOC-DISP                PIC Z,ZZZ,ZZ9.                       00621000
+006215* the banner is a PTX (presentation text) structured field       00621500
+006216* carrying a single PTOCA transparent-data control sequence      00621600
+006217* (1-byte length, X'DA' code) so it prints instead of being       00621700
+006218* skipped the way a NOP structured field would be.                00621800
+006220 01  BANNER-PTX-DATA.                                             00622000
+006221     05  BANNER-PTX-CTL-LEN  PIC X VALUE X'22'.                   00622100
+006222     05  BANNER-PTX-CTL-CODE PIC X VALUE X'DA'.                   00622200
+006223     05  BANNER-TEXT         PIC X(32) VALUE                      00622300
+006230         '*** START OF NEW DOCUMENT ***'.                         00623000
 006300 77  SF-CC-VALUE             PIC X.                               00630000
 006400     88  SF-CC               VALUE X'5A'.                         00640000
+006450* The following table is the shop naming standard for FORMDEF,    00645000
+006460* PAGEDEF, and CHARS resource names: the first two characters     00646000
+006470* must match one of these approved site prefixes.                 00647000
+006480 01  APPROVED-PREFIXES.                                           00648000
+006490     05  FILLER              PIC X(2) VALUE 'IB'.                 00649000
+006491     05  FILLER              PIC X(2) VALUE 'AC'.                 00649100
+006492 01  APPROVED-PREFIX-TBL REDEFINES APPROVED-PREFIXES.             00649200
+006493     05  APPROVED-PREFIX     PIC X(2) OCCURS 2 TIMES.             00649300
+006495 77  RESOURCE-NAME-OK        PIC X VALUE 'N'.                     00649500
+006496     88  RESOURCE-NAME-VALID VALUE 'Y'.                           00649600
 006500     SKIP1                                                        00650000
 006600 01  MISC-SAVED-DATA.                                             00660000
 006700     05  FIRST-LINE-FLAG     PIC X VALUE LOW-VALUE.               00670000
@@ -85,11 +111,11 @@
 007100         88 INSERT-LINE      VALUE HIGH-VALUE.                    00710000
 007200         88 NOINSERT-LINE    VALUE LOW-VALUE.                     00720000
 007300     05  LINE-COUNT          PIC S9(8) BINARY VALUE ZERO.         00730000
-007400     05  PAGE-COUNT          PIC S9(8) BINARY VALUE ZERO.         00740000
+007400     05  SF-COUNT            PIC S9(8) BINARY VALUE ZERO.         00740000
 007500     SKIP2                                                        00750000
 007600 01  RECORD-BUFFERS.                                              00760000
 007700     05  SAVED-LINE-RECLEN   PIC 9(4) BINARY.                     00770000
-007800     05  SAVED-LINE-BUFFER   PIC X(8192).                         00780000
+007800     05  SAVED-LINE-BUFFER   PIC X(32763).                        00780000
 007900     SKIP2                                                        00790000
 008000/ AFP STRUCTURED FIELD DEFINITIONS.                               00800000
 008110     COPY STRFLDS SUPPRESS.                                       00811002
@@ -133,6 +159,10 @@
 011900       10  NOP-TYPE          PIC XXX.                             01190000
 012000           88  NOP-BDT       VALUE X'D3A8A8'.                     01200000
 012100           88  NOP-EDT       VALUE X'D3A9A8'.                     01210000
+012110           88  NOP-BNG       VALUE X'D3A8AD'.                     01211000
+012120           88  NOP-ENG       VALUE X'D3A9AD'.                     01212000
+012130           88  NOP-BRG       VALUE X'D3A8C3'.                     01213000
+012140           88  NOP-ERG       VALUE X'D3A9C3'.                     01214000
 012200       10  NOP-FLAG          PIC X.                               01220000
 012300       10  NOP-SEQ-CHR       PIC XX.                              01230000
 012400       10  NOP-SEQNUM        REDEFINES NOP-SEQ-CHR                01240000
@@ -143,7 +173,7 @@
 012900       10  NOP-XDT-RECLEN    REDEFINES NOP-XDT-LEN-CHR            01290000
 013000                             PIC 9(4) BINARY.                     01300000
 013100       10  NOP-XDT-TYPE      PIC XXX.                             01310000
-013200       10  NOP-ARRAY         OCCURS 0 TO 26597,                   01320000
+013200       10  NOP-ARRAY         OCCURS 0 TO 32763,                   01320000
 013300                             DEPENDING ON NOP-RECLEN,             01330000
 013400                             PIC X.                               01340000
 013500     SKIP1                                                        01350000
@@ -154,24 +184,92 @@
 014000     SET ADDRESS OF INP-ATTR TO INP-PFATTR.                       01400000
 014100     SET ADDRESS OF NOP-RECORD TO INP-RECPTR.                     01410000
 014200     MOVE ZERO TO RETURN-CODE.                                    01420000
+014203* on the first call, check the job's FORMDEF/PAGEDEF/CHARS        01420300
+014206* against the shop naming standard and reject the job if none     01420600
+014209* of the approved site prefixes match.                            01420900
+014212     IF NOTFIRST-LINE                                             01421200
+014215      THEN                                                        01421500
+014218      SET FIRST-LINE TO TRUE;                                     01421800
+014221      IF (INP-FORMDEF (1:2) = APPROVED-PREFIX (1) OR              01422100
+014224          INP-FORMDEF (1:2) = APPROVED-PREFIX (2))                01422400
+014227         AND                                                      01422700
+014230         (INP-PAGEDEF (1:2) = APPROVED-PREFIX (1) OR              01423000
+014233          INP-PAGEDEF (1:2) = APPROVED-PREFIX (2))                01423300
+014236         AND                                                      01423600
+014239         (INP-CHARS (1:2) = APPROVED-PREFIX (1) OR                01423900
+014242          INP-CHARS (1:2) = APPROVED-PREFIX (2))                  01424200
+014245       THEN                                                       01424500
+014248       SET RESOURCE-NAME-VALID TO TRUE                            01424800
+014251      END-IF;                                                     01425100
+014254      IF NOT RESOURCE-NAME-VALID                                  01425400
+014257       THEN                                                       01425700
+014260       DISPLAY PGMNAME, ' REJECTING JOB - FORMDEF/PAGEDEF/CHARS', 01426000
+014263           ' DO NOT MATCH THE SHOP NAMING STANDARD.';             01426300
+014266       DISPLAY PGMNAME, ' FORMDEF=', INP-FORMDEF,                 01426600
+014269           ' PAGEDEF=', INP-PAGEDEF, ' CHARS=', INP-CHARS;        01426900
+014272       SET INP-DELETE TO TRUE;                                    01427200
+014275       MOVE 16 TO RETURN-CODE;                                    01427500
+014276       CALL ABND-PGM USING BY VALUE ABEND-CODE,                   01427600
+014277                            BY VALUE ABEND-REASON-CODE,            01427700
+014278                            BY VALUE ABEND-CLEANUP-CODE;           01427800
+014279       GOBACK                                                     01427900
+014281      END-IF                                                      01428100
+014284     END-IF.                                                      01428400
 014300* no special action is necessary at EOF.                          01430000
 014400     IF INP-EOF                                                   01440000
 014500      THEN                                                        01450000
-014600       DISPLAY PGMNAME, ' EOF REACHED.';                          01460000
-014700       MOVE PAGE-COUNT TO PAGE-DISP;                              01470000
-014800       GOBACK;                                                    01480000
+014600      MOVE SF-COUNT TO SF-DISP;                                   01460000
+014610      MOVE LINE-COUNT TO DOC-DISP;                                01461000
+014620      DISPLAY PGMNAME, ' EOF REACHED.';                           01462000
+014630      DISPLAY PGMNAME, ' ', DOC-DISP,                             01463000
+014640          ' DOCUMENTS CONVERTED, ', SF-DISP,                      01464000
+014645          ' STRUCTURED FIELDS PROTECTED.';                        01464500
+014800      GOBACK;                                                     01480000
 014900     END-IF.                                                      01490000
-015000     IF NOP-BDT OR NOP-EDT                                        01500000
+015000     IF NOP-BDT OR NOP-EDT OR NOP-BNG OR NOP-ENG                  01500000
+015005        OR NOP-BRG OR NOP-ERG                                     01500500
 015100      THEN                                                        01510000
-015200       CALL AFPWRITE USING SF-NOP,                                01520000
-015300                           NOP-RECORD,                            01530000
-015400                           INP-RECLEN,                            01540000
-015500                           BY REFERENCE SAVED-LINE-RECLEN,        01550000
-015600                           SAVED-LINE-BUFFER;                     01560000
-015700       MOVE SAVED-LINE-RECLEN TO INP-RECLEN;                      01570000
-015800       MOVE SAVED-LINE-BUFFER TO NOP-RECORD (1:SAVED-LINE-RECLEN);01580000
-015900       SET INP-USE TO TRUE;                                       01590000
-016000     SKIP1                                                        01600000
+015150      IF NOP-BDT AND NOINSERT-LINE                                01515000
+015160       THEN                                                       01516000
+015170       CALL AFPWRITE USING SF-PTX,                                01517000
+015180                            BANNER-PTX-DATA,                      01518000
+015190                            LENGTH OF BANNER-PTX-DATA,            01519000
+015195                            BY REFERENCE SAVED-LINE-RECLEN,       01519500
+015196                            SAVED-LINE-BUFFER;                    01519600
+015197       MOVE SAVED-LINE-RECLEN TO INP-RECLEN;                      01519700
+015198       MOVE SAVED-LINE-BUFFER TO                                  01519800
+015199           NOP-RECORD (1:SAVED-LINE-RECLEN);                      01519900
+015200       SET INSERT-LINE TO TRUE;                                   01520000
+015300       SET INP-INSERT TO TRUE                                     01530000
+015400      ELSE                                                        01540000
+015450       IF NOP-BDT                                                 01545000
+015460           MOVE NOP-DATA (1 : REPT-LEN) TO REPT-ID                01546000
+015470           MOVE NOP-DATA (REPT-LEN + 1 : DATE-LEN) TO             01547000
+015480               EMBEDDED-RUN-DATE                                  01548000
+015490       END-IF;                                                    01549000
+015500       CALL AFPWRITE USING SF-NOP,                                01550000
+015600                            NOP-RECORD,                           01560000
+015700                            INP-RECLEN,                           01570000
+015800                            BY REFERENCE SAVED-LINE-RECLEN,       01580000
+015810                            SAVED-LINE-BUFFER;                    01581000
+015820       MOVE SAVED-LINE-RECLEN TO INP-RECLEN;                      01582000
+015830       MOVE SAVED-LINE-BUFFER TO                                  01583000
+015840           NOP-RECORD (1:SAVED-LINE-RECLEN);                      01584000
+015850       ADD 1 TO SF-COUNT;                                         01585000
+015860       IF NOP-BDT                                                 01586000
+015870           ADD 1 TO LINE-COUNT                                    01587000
+015880           SET NOINSERT-LINE TO TRUE                              01588000
+015884           MOVE FUNCTION CURRENT-DATE (1 : DATE-LEN) TO           01588400
+015885               TODAY-DATE                                         01588500
+015886           IF EMBEDDED-RUN-DATE NOT = TODAY-DATE                  01588600
+015887               DISPLAY PGMNAME ' WARNING - REPORT ' REPT-ID       01588700
+015888                   ' RUN-DATE ' EMBEDDED-RUN-DATE                 01588800
+015889                   ' DOES NOT MATCH JOB DATE ' TODAY-DATE         01588900
+015890           END-IF                                                 01589000
+015891       END-IF;                                                    01589100
+015895       SET INP-USE TO TRUE                                        01589500
+015896      END-IF                                                      01589600
+015900     END-IF;                                                      01590000
 016100     GOBACK.                                                      01610000
 016200     EJECT                                                        01620000
 016300 TITLE 'FORMAT AFPDS RECORD'.                                     01630000
@@ -185,7 +283,7 @@
 017100 77  SF-CC                       PIC X VALUE X'5A'.               01710000
 017200 LINKAGE SECTION.                                                 01720000
 017300 01  AFP-TYPE                    PIC X(3).                        01730000
-017400 01  AFP-DATA                    PIC X(8192).                     01740000
+017400 01  AFP-DATA                    PIC X(32763).                    01740000
 017500 01  AFP-DATA-LENGTH             PIC 9(4) BINARY.                 01750000
 017600 01  AFP-INSERT-LEN              PIC 9(4) BINARY.                 01760000
 017700     SKIP1                                                        01770000
@@ -196,7 +294,7 @@
 018200         10 SF-INTRO-TYPE    PIC X(3).                            01820000
 018300         10 SF-INTRO-FLAG    PIC X.                               01830000
 018400         10 SF-INTRO-SEQNUM  PIC 9(4) BINARY.                     01840000
-018500     05  SF-DATA             PIC X(8192).                         01850000
+018500     05  SF-DATA             PIC X(32754).                        01850000
 018600 SKIP3                                                            01860000
 018700 PROCEDURE DIVISION USING AFP-TYPE,                               01870000
 018800                          AFP-DATA,                               01880000
@@ -206,6 +304,14 @@
 019200* set the final record length (introducer plus data), which is    01920000
 019300* found in the introducer length field, move in the introducer    01930000
 019400* and the data, then write the record.                            01940000
+019410* if the caller's data will not fit in the structured field       01941000
+019420* buffer, abend rather than silently truncating the record.       01942000
+019430     IF AFP-DATA-LENGTH > LENGTH OF SF-DATA                       01943000
+019440         CALL ABND-PGM USING BY VALUE ABEND-CODE,                 01944000
+019442                              BY VALUE ABEND-REASON-CODE,          01944200
+019444                              BY VALUE ABEND-CLEANUP-CODE          01944400
+019446         EXIT PROGRAM                                             01944600
+019450     END-IF.                                                      01945000
 019500     ADD LENGTH OF SF-INTRODUCER, AFP-DATA-LENGTH GIVING          01950000
 019600         AFP-INSERT-LEN.                                          01960000
 019700     SUBTRACT 1 FROM AFP-INSERT-LEN GIVING SF-INTRO-LEN.          01970000
