@@ -0,0 +1,173 @@
+000100 PROCESS DYNAM NUMPROC(PFD) TRUNC(OPT) APOST     NOSEQ            00010000
+000200* LAST UPDATE ON 8 Aug 2026 AT 09:00:00 BY  HOWARDT VERSION 01   *00020000
+000300 ID DIVISION.                                                     00030000
+000400 PROGRAM-ID. ACIFOBDT.                                            00040000
+000500 AUTHOR. TURETZKY--IBM PSD.                                       00050000
+000600 INSTALLATION. IBM BOULDER PROGRAMMING CENTER.                    00060000
+000700               This program is a sample exit for ACIF             00070000
+000800               (APKACIF,5648-062) demonstrating the use of the    00080000
+000900               ACIF output exit.                                  00090000
+001000                                                                  00100000
+001100               In order to use this exit, include the control     00110000
+001200               OUTEXIT=ACIFOBDT to enable this exit, and include  00120000
+001300               the load module in a dataset referenced in STEPLIB 00130000
+001400               or elsewhere in the module search order.           00140000
+001500                                                                  00150000
+001600               This program is the companion output exit to       00160000
+001700               ACIFIBDT. It converts the NOPs built by ACIFIBDT,  00170000
+001800               which carry the original BDT/EDT, begin/end page   00180000
+001900               group, or begin/end resource group structured      00190000
+001950               field in the NOP data area, back into the real     00195000
+002000               structured field before the output is printed.     00200000
+002100                                                                  00210000
+002200 DATE-WRITTEN. 8 Aug 2026.                                        00220000
+002300 DATE-COMPILED.                                                   00230000
+002400 SECURITY. IBM SAMPLE CODE ONLY.                                  00240000
+002500*/**************************************************************/ 00250000
+002600*/* Licensed under the Apache License, Version 2.0 (the        */ 00260000
+002610*/* "License"); you may not use this file except in compliance */ 00261000
+002700*/* with the License. You may obtain a copy of the License at  */ 00270000
+003000*/*                                                            */ 00300000
+003100*/* http://www.apache.org/licenses/LICENSE-2.0                 */ 00310000
+003110*/*                                                            */ 00311000
+003300*/* Unless required by applicable law or agreed to in writing, */ 00330000
+003400*/* software distributed under the License is distributed on an*/ 00340000
+003500*/* "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY     */ 00350000
+003510*/* KIND, either express or implied.  See the License for the  */ 00351000
+003600*/* specific language governing permissions and limitations    */ 00360000
+003700*/* under the License.                                         */ 00370000
+003800*/*------------------------------------------------------------*/ 00380000
+004402*/*                                                            */ 00440200
+004410*/*   COPYRIGHT (C) 1993,2007 IBM CORPORATION                  */ 00441000
+004420*/*   COPYRIGHT (C) 2007,2018 RICOH COMPANY, LTD               */ 00442000
+004430*/*                                                            */ 00443000
+004440*/*   Permission to use, copy, modify, and distribute          */ 00444000
+004450*/*   this software for any purpose with or without fee        */ 00445000
+004460*/*   is hereby granted, provided that the above               */ 00446000
+004470*/*   copyright notices appear in all copies.                  */ 00447000
+004480*/*                                                            */ 00448000
+004490*/*   THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY       */ 00449000
+004491*/*   OF ANY KIND, EXPRESS OR IMPLIED, INCLUDING BUT NOT       */ 00449100
+004492*/*   LIMITED TO THE WARRANTIES OF MERCHANTABILITY,            */ 00449200
+004493*/*   FITNESS FOR A PARTICULAR PURPOSE AND                     */ 00449300
+004494*/*   NONINFRINGEMENT.  IN NO EVENT SHALL RICOH, RICOH         */ 00449400
+004495*/*   SUBSIDIARIES, ANY OF ITS SUPPLIERS OR ANY OF THE         */ 00449500
+004496*/*   OTHER COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM,         */ 00449600
+004497*/*   DAMAGES OR OTHER LIABILITY, WHETHER IN AN ACTION OF      */ 00449700
+004498*/*   CONTRACT, TORT OR OTHERWISE, ARISING FROM, OUT OF        */ 00449800
+004499*/*   OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR         */ 00449900
+004500*/*   OTHER DEALINGS IN THE SOFTWARE.                          */ 00450000
+004510*/**************************************************************/ 00451000
+004600 TITLE 'ACIF Sample Output Exit'.                                 00460000
+004700 ENVIRONMENT DIVISION.                                            00470000
+004800 CONFIGURATION SECTION.                                           00480000
+004900 SOURCE-COMPUTER. IBM-370.                                        00490000
+005000 OBJECT-COMPUTER. IBM-370.                                        00500000
+005100     EJECT                                                        00510000
+005200 DATA DIVISION.                                                   00520000
+005300 WORKING-STORAGE SECTION.                                         00530000
+005400 77  PGMNAME                 PIC X(8) VALUE 'ACIFOBDT'.           00540000
+005500 77  ABND-PGM                PIC X(8) VALUE 'CEE3ABD'.            00550000
+005600 77  ABEND-CODE              PIC 9(4) BINARY VALUE 12.            00560000
+005700 77  DOC-DISP                PIC Z,ZZZ,ZZ9.                       00570000
+005800 01  MISC-SAVED-DATA.                                             00580000
+005900     05  LINE-COUNT          PIC S9(8) BINARY VALUE ZERO.         00590000
+006000     SKIP2                                                        00600000
+006100 01  RECORD-BUFFERS.                                              00610000
+006200     05  SAVED-LINE-RECLEN   PIC 9(4) BINARY.                     00620000
+006300     05  SAVED-LINE-BUFFER   PIC X(32763).                        00630000
+006400     SKIP2                                                        00640000
+006500/ AFP STRUCTURED FIELD DEFINITIONS.                               00650000
+006600     COPY STRFLDS SUPPRESS.                                       00660000
+006700/ PASSED PARAMETERS.                                              00670000
+006800 LINKAGE SECTION.                                                 00680000
+006900 01  OUT-PARMS.                                                   00690000
+007000     05  OUT-USTOR           POINTER.                             00700000
+007100     05  OUT-PFATTR          POINTER.                             00710000
+007200     05  OUT-RECPTR          POINTER.                             00720000
+007300     05  FILLER              POINTER.                             00730000
+007400     05  OUT-RECLEN          PIC 9(4) BINARY.                     00740000
+007500     05  FILLER              PIC XX.                              00750000
+007600     05  OUT-REQUEST         PIC X.                               00760000
+007700         88  OUT-USE         VALUE X'00'.                         00770000
+007800         88  OUT-DELETE      VALUE X'01'.                         00780000
+007900         88  OUT-INSERT      VALUE X'02'.                         00790000
+008000     05  OUT-EOF-FLAG        PIC X.                               00800000
+008100         88  OUT-EOF         VALUE 'Y'.                           00810000
+008200                                                                  00820000
+008300 01  OUT-UAREA               PIC X(16).                           00830000
+008400                                                                  00840000
+008500 01  OUT-ATTR.                                                    00850000
+008600     05  OUT-CC              PIC XXX.                             00860000
+008700     05  OUT-CCTYPE          PIC X.                               00870000
+008800         88  OUT-ANSI-CC     VALUE 'A'.                           00880000
+008900         88  OUT-MACH-CC     VALUE 'M'.                           00890000
+009000     05  OUT-CHARS           PIC X(20).                           00900000
+009100     05  OUT-FORMDEF         PIC X(8).                            00910000
+009200     05  OUT-PAGEDEF         PIC X(8).                            00920000
+009300     05  OUT-PRMODE          PIC X(8).                            00930000
+009400     05  OUT-TRC             PIC XXX.                             00940000
+009500     SKIP1                                                        00950000
+009600* THIS IS THE PROTECTED-FIELD NOP RECORD BUILT BY ACIFIBDT. THE   00960000
+009700* NOP DATA AREA CONTAINS THE ORIGINAL STRUCTURED FIELD VERBATIM.  00970000
+009800 01  NOP-RECORD.                                                  00980000
+009900     05  NOP-INTRODUCER.                                          00990000
+010000       10  NOP-CC            PIC X.                               01000000
+010100       10  NOP-LEN-CHR       PIC XX.                              01010000
+010200       10  NOP-RECLEN        REDEFINES NOP-LEN-CHR                01020000
+010300                             PIC 9(4) BINARY.                     01030000
+010400       10  NOP-TYPE          PIC XXX.                             01040000
+010500           88  NOP-IS-NOP    VALUE X'D3EEEE'.                     01050000
+010600       10  NOP-FLAG          PIC X.                               01060000
+010700       10  NOP-SEQ-CHR       PIC XX.                              01070000
+010800       10  NOP-SEQNUM        REDEFINES NOP-SEQ-CHR                01080000
+010900                             PIC 9(4) BINARY.                     01090000
+011000     05  NOP-DATA.                                                01100000
+011100       10  FILLER            PIC X.                               01110000
+011200       10  NOP-XDT-LEN-CHR   PIC XX.                              01120000
+011300       10  NOP-XDT-RECLEN    REDEFINES NOP-XDT-LEN-CHR            01130000
+011400                             PIC 9(4) BINARY.                     01140000
+011500       10  NOP-XDT-TYPE      PIC XXX.                             01150000
+011600           88  NOP-XDT-BDT   VALUE X'D3A8A8'.                     01160000
+011700           88  NOP-XDT-EDT   VALUE X'D3A9A8'.                     01170000
+011710           88  NOP-XDT-BNG   VALUE X'D3A8AD'.                     01171000
+011720           88  NOP-XDT-ENG   VALUE X'D3A9AD'.                     01172000
+011730           88  NOP-XDT-BRG   VALUE X'D3A8C3'.                     01173000
+011740           88  NOP-XDT-ERG   VALUE X'D3A9C3'.                     01174000
+011800       10  NOP-ARRAY         OCCURS 0 TO 32763,                   01180000
+011900                             DEPENDING ON NOP-RECLEN,             01190000
+012000                             PIC X.                               01200000
+012100     SKIP1                                                        01210000
+012200 TITLE 'Initialization and Main Line'.                            01220000
+012300 PROCEDURE DIVISION USING OUT-PARMS.                              01230000
+012400* make work area, attributes, and output record addressable.      01240000
+012500     SET ADDRESS OF OUT-UAREA TO OUT-USTOR.                       01250000
+012600     SET ADDRESS OF OUT-ATTR TO OUT-PFATTR.                       01260000
+012700     SET ADDRESS OF NOP-RECORD TO OUT-RECPTR.                     01270000
+012800     MOVE ZERO TO RETURN-CODE.                                    01280000
+012900* no special action is necessary at EOF.                          01290000
+013000     IF OUT-EOF                                                   01300000
+013100      THEN                                                        01310000
+013200      MOVE LINE-COUNT TO DOC-DISP;                                01320000
+013300      DISPLAY PGMNAME, ' EOF REACHED, ', DOC-DISP,                01330000
+013400          ' STRUCTURED FIELDS RESTORED.';                         01340000
+013500      GOBACK;                                                     01350000
+013600     END-IF.                                                      01360000
+013700* if this is a NOP built by ACIFIBDT to protect a structured      01370000
+013800* field, unwrap it back to the original field.                   01380000
+013900     IF NOP-IS-NOP AND (NOP-XDT-BDT OR NOP-XDT-EDT OR             01390000
+013910         NOP-XDT-BNG OR NOP-XDT-ENG OR NOP-XDT-BRG OR             01391000
+013920         NOP-XDT-ERG)                                             01392000
+014000      THEN                                                        01400000
+014100      ADD 1 TO NOP-XDT-RECLEN GIVING SAVED-LINE-RECLEN;           01410000
+014200      MOVE NOP-DATA (1:SAVED-LINE-RECLEN) TO                      01420000
+014300          SAVED-LINE-BUFFER (1:SAVED-LINE-RECLEN);                01430000
+014400      MOVE SAVED-LINE-BUFFER (1:SAVED-LINE-RECLEN) TO             01440000
+014500          NOP-RECORD (1:SAVED-LINE-RECLEN);                       01450000
+014600      MOVE SAVED-LINE-RECLEN TO OUT-RECLEN;                       01460000
+014700      ADD 1 TO LINE-COUNT;                                        01470000
+014800     END-IF.                                                      01480000
+014900     SET OUT-USE TO TRUE.                                         01490000
+015000     GOBACK.                                                      01500000
+015100     SKIP1                                                        01510000
+015200 END PROGRAM ACIFOBDT.                                            01520000
