@@ -0,0 +1,15 @@
+000100* AFP STRUCTURED FIELD TYPE/CATEGORY LITERALS.                    00010000
+000200* BYTE 1 IS THE STRUCTURED FIELD CLASS (X'D3').                   00020000
+000300* BYTE 2 IS BEGIN (X'A8'), END (X'A9'), OR NO-OP (X'EE'), EXCEPT  00030000
+000310* SF-PTX, WHICH IS NOT A NO-OP: X'D3EE9B' IS THE PRESENTATION    00031000
+000320* TEXT STRUCTURED FIELD, DELIBERATELY VISIBLE TO THE PRINT       00032000
+000330* DRIVER RATHER THAN SKIPPED LIKE THE TRUE NO-OPS ABOVE.         00033000
+000400* BYTE 3 IS THE CATEGORY (DOCUMENT, PAGE GROUP, RESOURCE GROUP).  00040000
+000500 77  SF-NOP                  PIC X(3) VALUE X'D3EEEE'.            00050000
+000550 77  SF-PTX                  PIC X(3) VALUE X'D3EE9B'.            00055000
+000600 77  SF-BDT                  PIC X(3) VALUE X'D3A8A8'.            00060000
+000700 77  SF-EDT                  PIC X(3) VALUE X'D3A9A8'.            00070000
+000800 77  SF-BNG                  PIC X(3) VALUE X'D3A8AD'.            00080000
+000900 77  SF-ENG                  PIC X(3) VALUE X'D3A9AD'.            00090000
+001000 77  SF-BRG                  PIC X(3) VALUE X'D3A8C3'.            00100000
+001100 77  SF-ERG                  PIC X(3) VALUE X'D3A9C3'.            00110000
