@@ -1,5 +1,5 @@
 000100 PROCESS NUMPROC(PFD) TRUNC(OPT) APOST NOSEQ NOLIST
-000200* LAST UPDATE ON 5 Apr 2018 AT 15:52:20 BY  HOWARDT VERSION 01   *
+000200* LAST UPDATE ON 8 Aug 2026 AT 09:00:00 BY  HOWARDT VERSION 01   *
 000300 ID DIVISION.
 000400 PROGRAM-ID. APKDUMIN.
 000500 AUTHOR. TURETZKY--HYDRA.
@@ -59,8 +59,29 @@
 004500 CONFIGURATION SECTION.
 004600 SOURCE-COMPUTER. IBM-370.
 004700 OBJECT-COMPUTER. IBM-370.
+004750 INPUT-OUTPUT SECTION.
+004760 FILE-CONTROL.
+004770     SELECT AUDIT-FILE ASSIGN TO AUDITDD
+004780         ORGANIZATION IS SEQUENTIAL
+004790         FILE STATUS IS AUDIT-FILE-STATUS.
 004800     EJECT
 004900 DATA DIVISION.
+004950 FILE SECTION.
+004960 FD  AUDIT-FILE
+004970     LABEL RECORDS ARE STANDARD.
+004980 01  AUDIT-RECORD.
+004982     05  AUD-PGMNAME         PIC X(8).
+004984     05  FILLER              PIC X VALUE SPACE.
+004986     05  AUD-EVENT           PIC X(9).
+004988     05  FILLER              PIC X VALUE SPACE.
+004990     05  AUD-PAGE            PIC ZZZZ9.
+004992     05  FILLER              PIC X VALUE SPACE.
+004994     05  AUD-LINE            PIC Z,ZZZ,ZZ9.
+004995     05  FILLER              PIC X VALUE SPACE.
+004996     05  AUD-CNTR            PIC Z,ZZZ,ZZ9.
+004997     05  FILLER              PIC X VALUE SPACE.
+004998     05  AUD-INSCOUNT        PIC Z,ZZZ,ZZ9.
+004999     05  FILLER              PIC X(22) VALUE SPACES.
 005000 WORKING-STORAGE SECTION.
 005100 77  PGMNAME                 PIC X(8) VALUE 'APKINPTS'.
 005200 77  ABND-PGM                PIC X(8) VALUE 'CEE3DMP'.            !@01
@@ -71,6 +92,10 @@
 005700 77  DIV-BY-ZERO             PIC 9(8) BINARY VALUE ZERO.
 005800 77  PAGE-COUNT              PIC 9(8) BINARY VALUE ZERO.
 005900 77  LINE-COUNT              PIC 9(8) BINARY VALUE ZERO.
+005910 77  CNTR-DISP               PIC Z,ZZZ,ZZ9.
+005920 77  INSCOUNT-DISP           PIC Z,ZZZ,ZZ9.
+005930 77  AUDIT-FILE-STATUS       PIC XX VALUE '00'.
+005940     88  AUDIT-FILE-OK       VALUE '00'.
 006000 77  EOF-LIT                 PIC X(9) VALUE 'AFTER EOF'.
 006100 77  FIRST-LINE-FLAG         PIC X VALUE LOW-VALUE.
 006200     88  FIRST-LINE          VALUE HIGH-VALUE.
@@ -132,9 +157,56 @@
 011800* create an abend to see if we get control.
 011900*    DIVIDE ABEND-CODE BY DIV-BY-ZERO GIVING PAGE-COUNT.
 012000* make work area, attributes, and input line addressable.
-012100     display 'Entered before set address'.
-012200     SET ADDRESS OF INP-UAREA TO INP-USTOR.
-012300     SET ADDRESS OF INP-ATTR TO INP-PFATTR.
+012010     SET ADDRESS OF INP-UAREA TO INP-USTOR.
+012020     SET ADDRESS OF INP-ATTR TO INP-PFATTR.
+012050     IF NOTFIRST-LINE
+012060         OPEN OUTPUT AUDIT-FILE
+012062         IF NOT AUDIT-FILE-OK
+012063             DISPLAY PGMNAME, ' OPEN OF AUDITDD FAILED, FILE ',
+012064                 'STATUS=', AUDIT-FILE-STATUS
+012066         END-IF
+012065         MOVE ZERO TO UAREA-CNTR, UAREA-INSCOUNT
+012067         SET NOINSERT-LINE TO TRUE
+012070         SET FIRST-LINE TO TRUE
+012080     END-IF.
+012300     IF INP-EOF
+012310         MOVE PGMNAME TO AUD-PGMNAME
+012320         MOVE EOF-LIT TO AUD-EVENT
+012330         MOVE PAGE-COUNT TO AUD-PAGE
+012340         MOVE LINE-COUNT TO AUD-LINE
+012342         MOVE UAREA-CNTR TO AUD-CNTR
+012344         MOVE UAREA-INSCOUNT TO AUD-INSCOUNT
+012346         IF AUDIT-FILE-OK
+012350             WRITE AUDIT-RECORD
+012352             IF NOT AUDIT-FILE-OK
+012353                 DISPLAY PGMNAME, ' WRITE TO AUDITDD FAILED, ',
+012354                     'FILE STATUS=', AUDIT-FILE-STATUS
+012356             END-IF
+012360             CLOSE AUDIT-FILE
+012358         END-IF
+012362         MOVE UAREA-CNTR TO CNTR-DISP
+012364         MOVE UAREA-INSCOUNT TO INSCOUNT-DISP
+012366         DISPLAY PGMNAME, ' EOF REACHED, ', CNTR-DISP,
+012368             ' RECORDS PROCESSED, ', INSCOUNT-DISP,
+012369             ' INSERTED.'
+012371         GOBACK
+012380     END-IF.
 012400     SET ADDRESS OF INP-LINE TO INP-RECPTR.
-012500     display 'Before GOBACK'.
-012600     GOBACK.
\ No newline at end of file
+012410     MOVE INP-PAGENUM TO PAGE-COUNT.
+012420     MOVE INP-LINENUM TO LINE-COUNT.
+012430     MOVE PGMNAME TO AUD-PGMNAME.
+012440     MOVE 'CALL' TO AUD-EVENT.
+012450     MOVE PAGE-COUNT TO AUD-PAGE.
+012460     MOVE LINE-COUNT TO AUD-LINE.
+012500     ADD 1 TO UAREA-CNTR.
+012520     MOVE UAREA-CNTR TO AUD-CNTR.
+012530     MOVE UAREA-INSCOUNT TO AUD-INSCOUNT.
+012535     IF AUDIT-FILE-OK
+012540         WRITE AUDIT-RECORD
+012550         IF NOT AUDIT-FILE-OK
+012552             DISPLAY PGMNAME, ' WRITE TO AUDITDD FAILED, ',
+012554                 'FILE STATUS=', AUDIT-FILE-STATUS
+012556         END-IF
+012558     END-IF.
+012600     SET INP-USE TO TRUE.
+012700     GOBACK.
